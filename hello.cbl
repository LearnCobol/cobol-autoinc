@@ -1,14 +1,142 @@
        identification division.
        program-id. hello.
 
+      *> Operator console menu: lets ops staff at a terminal peek the
+      *> autoinc counter, look a name up in authfile, or kick off a
+      *> counter reset, without having to simulate CGI calls by hand
+      *> to exercise autoinc.cbl/namereg.cbl. Drives the same shared
+      *> idcounter subprogram those CGI programs use.
+
        environment division.
+       input-output section.
+       file-control.
+           select optional authfile assign to '/tmp/auth.data'
+               file status is authfile-status
+               organization is line sequential.
 
        data division.
+       file section.
+       fd authfile.
+           copy "authrec.cpy".
+
        working-storage section.
-       01 name pic x(255).
+       01 authfile-status pic 9(2).
+       01 ws-menu-choice pic x(1).
+       01 ws-continue pic x value 'Y'.
+           88 ws-keep-going value 'Y'.
+       01 ws-seq-name pic x(20).
+       01 ws-lookup-name pic x(60).
+       01 ws-found pic x value 'N'.
+           88 ws-is-found value 'Y'.
+       01 ws-new-value pic 9(10).
+       01 ws-admin-key-input pic x(40).
+
+           copy "lkidctr.cpy".
 
        procedure division.
-           display "Hi! What's your name? " with no advancing
-           accept name
-           display "Hello, ", function trim (name trailing), "!"
-           end-display.
+       main-logic.
+           perform until not ws-keep-going
+               perform display-menu
+               accept ws-menu-choice
+               evaluate ws-menu-choice
+                   when '1'
+                       perform peek-counter
+                   when '2'
+                       perform lookup-name-console
+                   when '3'
+                       perform reset-counter-console
+                   when '0'
+                       move 'N' to ws-continue
+                   when other
+                       display "Unknown option."
+               end-evaluate
+           end-perform
+           goback.
+
+       display-menu.
+           display " "
+           display "=== Operator Console ==="
+           display "1) Peek current autoinc value"
+           display "2) Look up a name in authfile"
+           display "3) Reset a counter"
+           display "0) Exit"
+           display "Choice: " with no advancing.
+
+       peek-counter.
+           display "Sequence name (blank=DEFAULT): "
+               with no advancing
+           accept ws-seq-name
+           move ws-seq-name to lk-idctr-seq-name
+           move 'P' to lk-idctr-mode
+           move 0 to lk-idctr-value-in
+           move "console peek" to lk-idctr-caller-info
+           call "idcounter" using lk-idctr-seq-name lk-idctr-mode
+               lk-idctr-admin-key lk-idctr-value-in
+               lk-idctr-caller-info lk-idctr-value-out
+               lk-idctr-range-end-out lk-idctr-return-code
+           end-call
+
+           if lk-idctr-return-code = 0
+               display "Current value: " lk-idctr-value-out
+           else
+               display "Failed to read counter."
+           end-if.
+
+       lookup-name-console.
+           display "Name to look up: " with no advancing
+           accept ws-lookup-name
+
+           move 'N' to ws-found
+           open input authfile
+           if authfile-status < 10
+               perform until authfile-status > 9
+                   read authfile next record end-read
+                   if authfile-status = 00
+                       and function trim (auth-name) =
+                           function trim (ws-lookup-name)
+                       move 'Y' to ws-found
+                       move 10 to authfile-status
+                   end-if
+               end-perform
+               close authfile
+           end-if
+
+           if ws-is-found
+               display "Found: " function trim (auth-name)
+                   " id=" auth-id
+                   " status=" function trim (auth-status)
+           else
+               display function trim (ws-lookup-name)
+                   " is not registered."
+           end-if.
+
+       reset-counter-console.
+           display "Sequence name (blank=DEFAULT): "
+               with no advancing
+           accept ws-seq-name
+           display "New value: " with no advancing
+           accept ws-new-value
+           display "Admin key: " with no advancing
+           accept ws-admin-key-input
+
+           move ws-seq-name to lk-idctr-seq-name
+           move 'R' to lk-idctr-mode
+           move ws-new-value to lk-idctr-value-in
+           move ws-admin-key-input to lk-idctr-admin-key
+           move "console reset" to lk-idctr-caller-info
+           call "idcounter" using lk-idctr-seq-name lk-idctr-mode
+               lk-idctr-admin-key lk-idctr-value-in
+               lk-idctr-caller-info lk-idctr-value-out
+               lk-idctr-range-end-out lk-idctr-return-code
+           end-call
+
+           evaluate lk-idctr-return-code
+               when 0
+                   display "Counter reset to " lk-idctr-value-out
+               when 10
+                   display "Rejected: bad admin key."
+               when other
+                   display "Failed to reset counter."
+           end-evaluate.
+
+       end program hello.
