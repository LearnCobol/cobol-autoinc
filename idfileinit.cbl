@@ -0,0 +1,44 @@
+       identification division.
+       program-id. idfileinit.
+
+      *> One-time deploy-time setup: creates an empty idfile up front
+      *> so idcounter's CGI callers (autoinc, namereg, allocrange,
+      *> hello) never have to lazily create it themselves. Run this
+      *> once before opening the site to traffic; it avoids the
+      *> narrow create-on-first-use race in idcounter.cbl's
+      *> open-idfile paragraph, where two truly simultaneous
+      *> first-ever callers could otherwise both attempt to create
+      *> the file at once.
+
+       environment division.
+       input-output section.
+       file-control.
+           select idfile assign to '/tmp/autoinc.data'
+               organization is indexed
+               access mode is dynamic
+               record key is seq-name
+               file status is idfile-status.
+
+       data division.
+       file section.
+       fd idfile.
+           copy "seqrec.cpy".
+
+       working-storage section.
+       01 idfile-status pic 9(2).
+
+       procedure division.
+       main-logic.
+           open input idfile
+           if idfile-status = 00
+               close idfile
+               display "idfile already exists, nothing to do"
+                   upon syserr
+           else
+               open output idfile
+               close idfile
+               display "idfile created" upon syserr
+           end-if
+           goback.
+
+       end program idfileinit.
