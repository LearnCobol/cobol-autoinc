@@ -0,0 +1,72 @@
+       identification division.
+       program-id. eodextract.
+
+      *> Nightly end-of-day batch job: pulls today's registrations out
+      *> of authfile into a dated extract file for downstream
+      *> processing, since auth-record now carries a registration
+      *> date to filter on.
+
+       environment division.
+       input-output section.
+       file-control.
+           select optional authfile assign to '/tmp/auth.data'
+               file status is authfile-status
+               organization is line sequential.
+           select extractfile assign to dynamic ws-extract-path
+               file status is extract-status
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd authfile.
+           copy "authrec.cpy".
+       fd extractfile.
+           copy "authrec.cpy" replacing ==auth-record== by
+               ==extract-record==.
+
+       working-storage section.
+       01 authfile-status pic 9(2).
+       01 extract-status pic 9(2).
+       01 ws-extract-path pic x(60).
+       01 ws-today pic x(8).
+       01 ws-current-date-time.
+           05 ws-cd-date.
+               10 ws-cd-year pic 9(4).
+               10 ws-cd-month pic 9(2).
+               10 ws-cd-day pic 9(2).
+           05 filler pic x(6).
+           05 filler pic x(9).
+       01 ws-extracted-count pic 9(6) value 0.
+
+       procedure division.
+       main-logic.
+           move function current-date to ws-current-date-time
+           move ws-cd-date to ws-today
+           move spaces to ws-extract-path
+           string
+               '/tmp/auth-extract-' ws-today '.data'
+               delimited by size into ws-extract-path
+           end-string
+
+           open input authfile
+           if authfile-status < 10
+               open output extractfile
+               perform until authfile-status > 9
+                   read authfile next record end-read
+                   if authfile-status = 00
+                       and auth-reg-date in auth-record = ws-today
+                       move auth-record to extract-record
+                       write extract-record
+                       add 1 to ws-extracted-count
+                   end-if
+               end-perform
+               close extractfile
+           end-if
+           close authfile
+
+           display "Extracted " ws-extracted-count
+               " registrations for " ws-today upon syserr
+
+           goback.
+
+       end program eodextract.
