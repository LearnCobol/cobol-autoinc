@@ -7,67 +7,411 @@
            select webinput assign to KEYBOARD
                file status is web-read-status.
            select optional authfile assign to '/tmp/auth.data'
-               file status is auth-status
+               file status is authfile-status
                organization is line sequential.
+           select optional freezeswitch
+               assign to '/tmp/namereg.freeze'
+               file status is freeze-status
+               organization is line sequential.
+           select reglock assign to '/tmp/namereg.lock'
+               organization is indexed
+               access mode is dynamic
+               record key is lock-key
+               lock mode is exclusive
+               file status is reglock-status.
 
        data division.
        file section.
        fd webinput.
           01 chunk-of-post pic x(255).
        fd authfile.
-          01 auth-entry pic x(255).
+           copy "authrec.cpy".
+       fd freezeswitch.
+          01 freeze-line pic x(80).
+       fd reglock.
+          01 lock-record.
+              05 lock-key pic x(1).
 
        working-storage section.
        01 request-method pic x(20).
        01 query-string pic x(255).
        01 web-read-status pic 9(2).
-       01 auth-status pic 9(2).
+       01 authfile-status pic 9(2).
+       01 freeze-status pic 9(2).
+       01 reglock-status pic 9(2).
+       01 ws-lock-attempt pic 9(2).
+       01 ws-lock-max-attempts pic 9(2) value 20.
+       01 ws-lock-retry-secs pic 9v99 value 0.05.
+       01 ws-lock-held pic x value 'N'.
+           88 ws-is-lock-held value 'Y'.
+       01 ws-frozen pic x value 'N'.
+           88 ws-is-frozen value 'Y'.
        01 nl pic x value x'0a'.
 
+       01 ws-post-body pic x(2000).
+       01 ws-post-body-len pic 9(4) value 0.
+       01 ws-name pic x(60) value spaces.
+       01 ws-email pic x(60) value spaces.
+       01 ws-address pic x(100) value spaces.
+       01 ws-found-dup pic x value 'N'.
+           88 ws-is-dup value 'Y'.
+
+       01 ws-body-tok occurs 6 times pic x(120).
+       01 ws-body-idx pic 9(2).
+       01 ws-body-key pic x(20).
+       01 ws-body-val pic x(120).
+
+       01 ws-qs-tok occurs 4 times pic x(60).
+       01 ws-qs-idx pic 9(2).
+       01 ws-qs-key pic x(20).
+       01 ws-qs-val pic x(60).
+       01 ws-lookup-name pic x(60) value spaces.
+       01 ws-found pic x value 'N'.
+           88 ws-is-found value 'Y'.
+
+       01 ws-current-date-time.
+           05 ws-cd-date.
+               10 ws-cd-year pic 9(4).
+               10 ws-cd-month pic 9(2).
+               10 ws-cd-day pic 9(2).
+           05 ws-cd-time.
+               10 ws-cd-hour pic 9(2).
+               10 ws-cd-minute pic 9(2).
+               10 ws-cd-second pic 9(2).
+           05 filler pic x(9).
+
+       01 ws-remote-addr pic x(40).
+       01 ws-remote-user pic x(40).
+
+           copy "lkidctr.cpy".
+
        procedure division.
-       accept request-method from environment 'REQUEST_METHOD' end-accept
-       accept query-string from environment 'QUERY_STRING' end-accept
-       if request-method = 'POST'
+       main-logic.
+           accept request-method from environment 'REQUEST_METHOD'
+           accept query-string from environment 'QUERY_STRING'
+           accept ws-remote-addr from environment 'REMOTE_ADDR'
+           accept ws-remote-user from environment 'REMOTE_USER'
+           if request-method = 'POST'
+               perform handle-post
+           else
+               perform handle-get
+           end-if
+
+           goback.
+
+       handle-post.
            display "Got POST request" upon syserr
-           open input webinput
-           if web-read-status < 10 then
-               read webinput end-read
-               if web-read-status > 9 then
-                   move spaces to chunk-of-post
-                   display chunk-of-post upon syserr
+           perform check-freeze-switch
+
+           if ws-is-frozen
+               display
+                   "Content-type: text/html" nl
+                   "Status: 503 Service Unavailable" nl
+                   nl
+                   "Registration closed for batch processing"
+               end-display
+               goback
+           end-if
+
+           perform read-post-body
+           perform parse-post-body
+
+           if ws-name = spaces
+               display
+                   "Content-type: text/html" nl
+                   "Status: 400 Bad Request" nl
+                   nl
+                   "Missing name parameter"
+               end-display
+               goback
+           end-if
+
+      *> check-duplicate-name and write-auth-record must run as one
+      *> atomic unit against authfile, the same discipline req 001
+      *> applies to idfile: without it, two concurrent POSTs for the
+      *> same name can both scan authfile, both see "not found", and
+      *> both append, producing two ACTIVE records for one registrant.
+      *> authfile itself is plain LINE SEQUENTIAL (no OPEN I-O, so no
+      *> single held-open cycle like idcounter's), so the exclusion is
+      *> a dedicated lock file held for the whole check-then-write.
+           perform acquire-reg-lock
+           if not ws-is-lock-held
+               display
+                   "Content-type: text/html" nl
+                   "Status: 500 Internal Server Error" nl
+                   nl
+                   "System busy, try again"
+               end-display
+               goback
+           end-if
+
+           move 'N' to ws-found-dup
+           perform check-duplicate-name
+
+           if ws-is-dup
+               display
+                   "Content-type: text/html" nl
+                   "Status: 409 Conflict" nl
+                   nl
+                   function trim (ws-name) " is already registered"
+               end-display
+           else
+               perform write-auth-record
+               if lk-idctr-return-code not = 0
+                   display
+                       "Content-type: text/html" nl
+                       "Status: 500 Internal Server Error" nl
+                       nl
+                       "Failed to issue registration id"
+                   end-display
+               else
+                   display
+                       "Content-type: text/html" nl
+                       "Status: 201 Created" nl
+                       nl
+                       function trim (ws-name) " id=" auth-id
+                   end-display
                end-if
            end-if
-           close webinput
-
-           move chunk-of-post to auth-entry
-           open extend authfile
-               if auth-status < 10 then
-                   write auth-entry
-                   if auth-status > 9 then
-                       display "Failed to write new auth entry" upon syserr
+
+           perform release-reg-lock.
+
+      *> Loops reading webinput until end-of-file and assembles every
+      *> 255-byte chunk into ws-post-body, instead of the single read
+      *> that used to silently drop anything past the first chunk.
+      *> Presence of /tmp/namereg.freeze means ops has switched intake
+      *> off for a batch window; its contents don't matter, only
+      *> whether operations has touched the file into existence.
+       check-freeze-switch.
+           move 'N' to ws-frozen
+           open input freezeswitch
+           if freeze-status = 00
+               move 'Y' to ws-frozen
+           end-if
+           close freezeswitch.
+
+       read-post-body.
+           move spaces to ws-post-body
+           move 1 to ws-post-body-len
+           open input webinput
+           if web-read-status < 10
+               perform until web-read-status > 9
+                   read webinput end-read
+                   if web-read-status < 10
+                       and ws-post-body-len + 254 <=
+                           length of ws-post-body
+                       move chunk-of-post to
+                           ws-post-body (ws-post-body-len:255)
+                       add 255 to ws-post-body-len
+                   end-if
+               end-perform
+           end-if
+           close webinput.
+
+       parse-post-body.
+           move spaces to ws-name ws-email ws-address
+           move spaces to ws-body-tok (1) ws-body-tok (2)
+               ws-body-tok (3) ws-body-tok (4) ws-body-tok (5)
+               ws-body-tok (6)
+           unstring ws-post-body delimited by '&'
+               into ws-body-tok (1) ws-body-tok (2) ws-body-tok (3)
+                   ws-body-tok (4) ws-body-tok (5) ws-body-tok (6)
+           end-unstring
+
+           perform varying ws-body-idx from 1 by 1
+                   until ws-body-idx > 6
+               if ws-body-tok (ws-body-idx) not = spaces
+                   move spaces to ws-body-key ws-body-val
+                   unstring ws-body-tok (ws-body-idx) delimited by '='
+                       into ws-body-key ws-body-val
+                   end-unstring
+                   evaluate function trim (ws-body-key)
+                       when 'name'
+                           move ws-body-val to ws-name
+                       when 'email'
+                           move ws-body-val to ws-email
+                       when 'address'
+                           move ws-body-val to ws-address
+                       when other
+                           continue
+                   end-evaluate
+               end-if
+           end-perform.
+
+      *> Holds reglock open I-O with LOCK MODE IS EXCLUSIVE across the
+      *> whole check-duplicate-name/write-auth-record cycle, the same
+      *> way idcounter.cbl holds idfile open exclusively across its
+      *> read-increment-write cycle (req 001). A concurrent POST is
+      *> retried a few times rather than failed outright, since the
+      *> winning request typically finishes in a few milliseconds.
+       acquire-reg-lock.
+           move 'N' to ws-lock-held
+           move 0 to ws-lock-attempt
+           perform until ws-lock-attempt >= ws-lock-max-attempts
+               add 1 to ws-lock-attempt
+               open i-o reglock
+               if reglock-status = 35
+                   perform create-reglock-if-still-absent
+                   open i-o reglock
+               end-if
+               if reglock-status = 00
+                   move ws-lock-max-attempts to ws-lock-attempt
+                   move 'Y' to ws-lock-held
+               else
+                   call "C$SLEEP" using ws-lock-retry-secs
+               end-if
+           end-perform.
+
+      *> Non-destructive re-check immediately before creating, so a
+      *> late arriver never truncates a lock file another process just
+      *> created a moment ago (same narrow-race guard idcounter.cbl
+      *> uses for idfile's own lazy creation).
+       create-reglock-if-still-absent.
+           open input reglock
+           if reglock-status = 00
+               close reglock
+           else
+               open output reglock
+               close reglock
+           end-if.
+
+       release-reg-lock.
+           close reglock
+           move 'N' to ws-lock-held.
+
+       check-duplicate-name.
+           open input authfile
+           if authfile-status < 10
+               perform until authfile-status > 9
+                   read authfile next record end-read
+                   if authfile-status = 00
+                       and function trim (auth-name) =
+                           function trim (ws-name)
+                       move 'Y' to ws-found-dup
+                       move 10 to authfile-status
+                   end-if
+               end-perform
+               close authfile
+           end-if.
+
+      *> Issues a real id off the shared REGISTRANTS sequence via
+      *> idcounter, the same counter engine autoinc.cbl and
+      *> allocrange.cbl use, instead of hardcoding auth-id to 0.
+       write-auth-record.
+           move 'REGISTRANTS' to lk-idctr-seq-name
+           move 'I' to lk-idctr-mode
+           move 0 to lk-idctr-value-in
+           string
+               'addr=' function trim (ws-remote-addr) ' user='
+               function trim (ws-remote-user)
+               delimited by size into lk-idctr-caller-info
+           end-string
+           call "idcounter" using lk-idctr-seq-name lk-idctr-mode
+               lk-idctr-admin-key lk-idctr-value-in lk-idctr-caller-info
+               lk-idctr-value-out lk-idctr-range-end-out
+               lk-idctr-return-code
+           end-call
+
+           if lk-idctr-return-code = 0
+               move lk-idctr-value-out to auth-id
+               move ws-name to auth-name
+               move ws-email to auth-email
+               move ws-address to auth-address
+               move function current-date to ws-current-date-time
+               move ws-cd-date to auth-reg-date
+               move ws-cd-time to auth-reg-time
+               move 'ACTIVE' to auth-status
+
+               open extend authfile
+               if authfile-status < 10
+                   write auth-record
+                   if authfile-status > 9
+                       move 20 to lk-idctr-return-code
+                       display "Failed to write new auth entry"
+                           upon syserr
                    end-if
                else
-                   display "Failed to append to auth file: error=", auth-status upon syserr
+                   move 20 to lk-idctr-return-code
+                   display "Failed to append to auth file: error="
+                       authfile-status upon syserr
                end-if
-           close authfile
-
-           display
-               "Content-type: text/html" nl
-               "Status: 201 Created" nl
-               nl
-               function trim (chunk-of-post trailing)
-           end-display
-       else
+               close authfile
+           else
+               display "Failed to issue registration id: error="
+                   lk-idctr-return-code upon syserr
+           end-if.
+
+      *> Looks a registrant up by name instead of just echoing the raw
+      *> query string back, so GET can actually answer "is this person
+      *> registered?".
+       handle-get.
            display "Got GET request" upon syserr
-           display
-               "Content-type: text/html" nl
-               "Status: 200 OK" nl
-               nl
-               "Query string: "
-               function trim (query-string trailing)
-           end-display
-       end-if
-
-       goback.
+           perform parse-get-query-string
+
+           if ws-lookup-name = spaces
+               display
+                   "Content-type: text/html" nl
+                   "Status: 400 Bad Request" nl
+                   nl
+                   "Missing name parameter"
+               end-display
+           else
+               perform lookup-by-name
+               if ws-is-found
+                   display
+                       "Content-type: text/html" nl
+                       "Status: 200 OK" nl
+                       nl
+                       "Found: " function trim (auth-name)
+                       " id=" auth-id
+                       " status=" function trim (auth-status)
+                   end-display
+               else
+                   display
+                       "Content-type: text/html" nl
+                       "Status: 404 Not Found" nl
+                       nl
+                       function trim (ws-lookup-name)
+                       " is not registered"
+                   end-display
+               end-if
+           end-if.
+
+       parse-get-query-string.
+           move spaces to ws-lookup-name
+           move spaces to ws-qs-tok (1) ws-qs-tok (2) ws-qs-tok (3)
+               ws-qs-tok (4)
+           unstring query-string delimited by '&'
+               into ws-qs-tok (1) ws-qs-tok (2) ws-qs-tok (3)
+                   ws-qs-tok (4)
+           end-unstring
+
+           perform varying ws-qs-idx from 1 by 1 until ws-qs-idx > 4
+               if ws-qs-tok (ws-qs-idx) not = spaces
+                   move spaces to ws-qs-key ws-qs-val
+                   unstring ws-qs-tok (ws-qs-idx) delimited by '='
+                       into ws-qs-key ws-qs-val
+                   end-unstring
+                   if function trim (ws-qs-key) = 'name'
+                       move ws-qs-val to ws-lookup-name
+                   end-if
+               end-if
+           end-perform.
+
+       lookup-by-name.
+           move 'N' to ws-found
+           open input authfile
+           if authfile-status < 10
+               perform until authfile-status > 9
+                   read authfile next record end-read
+                   if authfile-status = 00
+                       and function trim (auth-name) =
+                           function trim (ws-lookup-name)
+                       move 'Y' to ws-found
+                       move 10 to authfile-status
+                   end-if
+               end-perform
+               close authfile
+           end-if.
 
        end program namereg.
