@@ -0,0 +1,118 @@
+       identification division.
+       program-id. allocrange.
+
+      *> Reserves a block of consecutive ids ahead of time (e.g. for
+      *> batch pre-printing of forms) instead of handing out one id
+      *> at a time like autoinc.cbl. Uses the same named-sequence
+      *> counter as autoinc via idcounter, so later one-at-a-time
+      *> issuance from autoinc automatically continues past the
+      *> reserved block.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       01 query-string pic x(255).
+       01 nl pic x value x'0a'.
+       01 request-method pic x(20).
+
+       01 ws-qs-tok occurs 8 times pic x(60).
+       01 ws-qs-idx pic 9(2).
+       01 ws-qs-key pic x(30).
+       01 ws-qs-val pic x(30).
+
+       01 ws-seq-name pic x(20) value spaces.
+       01 ws-remote-addr pic x(40).
+       01 ws-remote-user pic x(40).
+
+           copy "lkidctr.cpy".
+
+       procedure division.
+       main-logic.
+           accept query-string from environment 'QUERY_STRING'
+           accept ws-remote-addr from environment 'REMOTE_ADDR'
+           accept ws-remote-user from environment 'REMOTE_USER'
+           accept request-method from environment 'REQUEST_METHOD'
+           move 0 to lk-idctr-value-in
+           perform parse-query-string
+
+           if request-method not = 'POST'
+               display
+                   "Content-type: text/html" nl
+                   "Status: 405 Method Not Allowed" nl
+                   nl
+                   "Range reservation requires POST"
+               end-display
+               goback
+           end-if
+
+           if lk-idctr-value-in = 0
+               display
+                   "Content-type: text/html" nl
+                   "Status: 400 Bad Request" nl
+                   nl
+                   "Missing or zero count"
+               end-display
+               goback
+           end-if
+
+           move ws-seq-name to lk-idctr-seq-name
+           move 'A' to lk-idctr-mode
+           string
+               'addr=' function trim (ws-remote-addr) ' user='
+               function trim (ws-remote-user)
+               delimited by size into lk-idctr-caller-info
+           end-string
+           call "idcounter" using lk-idctr-seq-name lk-idctr-mode
+               lk-idctr-admin-key lk-idctr-value-in lk-idctr-caller-info
+               lk-idctr-value-out lk-idctr-range-end-out
+               lk-idctr-return-code
+           end-call
+
+           if lk-idctr-return-code not = 0
+               display
+                   "Content-type: text/html" nl
+                   "Status: 500 Internal Server Error" nl
+                   nl
+                   "Failed to reserve range"
+               end-display
+           else
+               display
+                   "Content-type: text/html" nl
+                   "Status: 200 OK" nl
+                   nl
+                   "start=" lk-idctr-value-out
+                   " end=" lk-idctr-range-end-out
+               end-display
+           end-if
+
+           goback.
+
+       parse-query-string.
+           move spaces to ws-qs-tok (1) ws-qs-tok (2) ws-qs-tok (3)
+               ws-qs-tok (4) ws-qs-tok (5) ws-qs-tok (6) ws-qs-tok (7)
+               ws-qs-tok (8)
+           unstring query-string delimited by '&'
+               into ws-qs-tok (1) ws-qs-tok (2) ws-qs-tok (3)
+                   ws-qs-tok (4) ws-qs-tok (5) ws-qs-tok (6)
+                   ws-qs-tok (7) ws-qs-tok (8)
+           end-unstring
+
+           perform varying ws-qs-idx from 1 by 1 until ws-qs-idx > 8
+               if ws-qs-tok (ws-qs-idx) not = spaces
+                   move spaces to ws-qs-key ws-qs-val
+                   unstring ws-qs-tok (ws-qs-idx) delimited by '='
+                       into ws-qs-key ws-qs-val
+                   end-unstring
+                   evaluate function trim (ws-qs-key)
+                       when 'seq'
+                           move ws-qs-val to ws-seq-name
+                       when 'count'
+                           move ws-qs-val to lk-idctr-value-in
+                       when other
+                           continue
+                   end-evaluate
+               end-if
+           end-perform.
+
+       end program allocrange.
