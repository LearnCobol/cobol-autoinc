@@ -2,51 +2,111 @@
        program-id. autoinc.
 
        environment division.
-       input-output section.
-       file-control.
-           select optional idfile assign to '/tmp/autoinc.data'
-               file status is file-status
-               organization is line sequential.
 
        data division.
-       file section.
-       fd idfile.
-          01 current-id binary-long unsigned.
-
        working-storage section.
-       01 file-status pic 9(2).
+       01 query-string pic x(255).
        01 nl pic x value x'0a'.
 
+       01 ws-qs-tok occurs 8 times pic x(90).
+       01 ws-qs-idx pic 9(2).
+       01 ws-qs-key pic x(20).
+       01 ws-qs-val pic x(60).
+
+       01 ws-seq-name pic x(20) value spaces.
+       01 ws-action pic x(10) value spaces.
+       01 ws-reset-value pic 9(10) value 0.
+       01 ws-remote-addr pic x(40).
+       01 ws-remote-user pic x(40).
+       01 request-method pic x(20).
+
+           copy "lkidctr.cpy".
+
        procedure division.
-       open input idfile
-       if file-status < 10 then
-           read idfile end-read
-           add 1 to current-id
-           display "Updated id=", current-id upon syserr
-       else
-           display "New file: Initializing id=", current-id upon syserr
-           move 1 to current-id
-       end-if
-       close idfile
-
-       open output idfile
-           if file-status < 10 then
-               write current-id
-               if file-status > 9 then
-                   display "Failed to write new current id" upon syserr
+       main-logic.
+           accept query-string from environment 'QUERY_STRING'
+           accept ws-remote-addr from environment 'REMOTE_ADDR'
+           accept ws-remote-user from environment 'REMOTE_USER'
+           accept request-method from environment 'REQUEST_METHOD'
+           perform parse-query-string
+
+           move ws-seq-name to lk-idctr-seq-name
+           if request-method = 'POST'
+               if ws-action = 'reset'
+                   move 'R' to lk-idctr-mode
+                   move ws-reset-value to lk-idctr-value-in
+               else
+                   move 'I' to lk-idctr-mode
                end-if
            else
-               display "Failed to open id file: error=", file-status upon syserr
+               move 'P' to lk-idctr-mode
            end-if
-       close idfile
+           string
+               'addr=' function trim (ws-remote-addr) ' user='
+               function trim (ws-remote-user)
+               delimited by size into lk-idctr-caller-info
+           end-string
+           call "idcounter" using lk-idctr-seq-name lk-idctr-mode
+               lk-idctr-admin-key lk-idctr-value-in lk-idctr-caller-info
+               lk-idctr-value-out lk-idctr-range-end-out
+               lk-idctr-return-code
+           end-call
+
+           evaluate lk-idctr-return-code
+               when 0
+                   display
+                       "Content-type: text/html" nl
+                       "Status: 200 OK" nl
+                       nl
+                       lk-idctr-value-out
+                   end-display
+               when 10
+                   display
+                       "Content-type: text/html" nl
+                       "Status: 403 Forbidden" nl
+                       nl
+                       "Admin key rejected"
+                   end-display
+               when other
+                   display
+                       "Content-type: text/html" nl
+                       "Status: 500 Internal Server Error" nl
+                       nl
+                       "Failed to update sequence"
+                   end-display
+           end-evaluate
 
-       display
-           "Content-type: text/html" nl
-           "Status: 200 OK" nl
-           nl
-           current-id
-       end-display
+           goback.
 
-       goback.
+       parse-query-string.
+           move spaces to ws-qs-tok (1) ws-qs-tok (2) ws-qs-tok (3)
+               ws-qs-tok (4) ws-qs-tok (5) ws-qs-tok (6) ws-qs-tok (7)
+               ws-qs-tok (8)
+           unstring query-string delimited by '&'
+               into ws-qs-tok (1) ws-qs-tok (2) ws-qs-tok (3)
+                   ws-qs-tok (4) ws-qs-tok (5) ws-qs-tok (6)
+                   ws-qs-tok (7) ws-qs-tok (8)
+           end-unstring
+
+           perform varying ws-qs-idx from 1 by 1 until ws-qs-idx > 8
+               if ws-qs-tok (ws-qs-idx) not = spaces
+                   move spaces to ws-qs-key ws-qs-val
+                   unstring ws-qs-tok (ws-qs-idx) delimited by '='
+                       into ws-qs-key ws-qs-val
+                   end-unstring
+                   evaluate function trim (ws-qs-key)
+                       when 'seq'
+                           move ws-qs-val to ws-seq-name
+                       when 'action'
+                           move function trim (ws-qs-val) to ws-action
+                       when 'value'
+                           move ws-qs-val to ws-reset-value
+                       when 'admin_key'
+                           move ws-qs-val to lk-idctr-admin-key
+                       when other
+                           continue
+                   end-evaluate
+               end-if
+           end-perform.
 
        end program autoinc.
