@@ -0,0 +1,170 @@
+       identification division.
+       program-id. authreport.
+
+      *> Batch report over authfile: total registrant count, an
+      *> alphabetized listing, and any names that appear more than
+      *> once flagged for review. Sorts a copy of authfile by name
+      *> using the SORT verb rather than hand-rolling a sort, then
+      *> walks the sorted output doing simple control-break grouping
+      *> to find duplicate names.
+
+       environment division.
+       input-output section.
+       file-control.
+           select optional authfile assign to '/tmp/auth.data'
+               organization is line sequential.
+           select sort-work assign to '/tmp/auth-report.sort'.
+           select sortedfile assign to '/tmp/auth-report.sorted'
+               file status is sorted-status
+               organization is line sequential.
+           select reportfile assign to dynamic ws-report-path
+               file status is report-status
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd authfile.
+           copy "authrec.cpy".
+       sd sort-work.
+           copy "authrec.cpy" replacing ==auth-record== by
+               ==sort-record==.
+       fd sortedfile.
+           copy "authrec.cpy" replacing ==auth-record== by
+               ==sorted-record==.
+       fd reportfile.
+          01 report-line pic x(132).
+
+       working-storage section.
+       01 sorted-status pic 9(2).
+       01 report-status pic 9(2).
+       01 ws-report-path pic x(60).
+       01 ws-today pic x(8).
+       01 ws-current-date-time.
+           05 ws-cd-date.
+               10 ws-cd-year pic 9(4).
+               10 ws-cd-month pic 9(2).
+               10 ws-cd-day pic 9(2).
+           05 filler pic x(15).
+
+       01 ws-total-count pic 9(6) value 0.
+       01 ws-prev-name pic x(60) value spaces.
+       01 ws-group-count pic 9(4) value 0.
+       01 ws-dup-names occurs 50 times pic x(60).
+       01 ws-dup-max pic 9(3) value 50.
+       01 ws-dup-idx pic 9(3) value 0.
+       01 ws-dup-overflow pic x value 'N'.
+       01 ws-list-idx pic 9(3) value 0.
+       01 ws-detail-line pic x(132).
+       01 ws-count-line pic x(40).
+
+       procedure division.
+       main-logic.
+           move function current-date to ws-current-date-time
+           move ws-cd-date to ws-today
+           move spaces to ws-report-path
+           string
+               '/tmp/auth-report-' ws-today '.txt'
+               delimited by size into ws-report-path
+           end-string
+
+           sort sort-work on ascending key auth-name in sort-record
+               using authfile
+               giving sortedfile
+
+           open output reportfile
+           move 'Registrant report' to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           open input sortedfile
+           if sorted-status < 10
+               perform until sorted-status > 9
+                   read sortedfile next record end-read
+                   if sorted-status = 00
+                       add 1 to ws-total-count
+                       perform write-detail-line
+                       perform check-duplicate-group
+                   end-if
+               end-perform
+               close sortedfile
+           end-if
+           perform flush-duplicate-group
+
+           perform write-summary
+           close reportfile
+
+           display "Wrote " function trim (ws-report-path)
+               " (" ws-total-count " registrants)" upon syserr
+           goback.
+
+       write-detail-line.
+           move spaces to ws-detail-line
+           string
+               auth-name in sorted-record
+               ' <' function trim (auth-email in sorted-record) '>'
+               delimited by size into ws-detail-line
+           end-string
+           move ws-detail-line to report-line
+           write report-line.
+
+      *> Sorted input means every occurrence of a name is adjacent, so
+      *> a plain running-group compare (classic control-break) is
+      *> enough to spot duplicates without an extra pass over the data.
+       check-duplicate-group.
+           if auth-name in sorted-record = ws-prev-name
+               and ws-prev-name not = spaces
+               add 1 to ws-group-count
+           else
+               perform flush-duplicate-group
+               move 1 to ws-group-count
+               move auth-name in sorted-record to ws-prev-name
+           end-if.
+
+       flush-duplicate-group.
+           if ws-group-count > 1
+               if ws-dup-idx < ws-dup-max
+                   add 1 to ws-dup-idx
+                   move ws-prev-name to ws-dup-names (ws-dup-idx)
+               else
+                   move 'Y' to ws-dup-overflow
+               end-if
+           end-if.
+
+       write-summary.
+           move spaces to report-line
+           write report-line
+           move spaces to ws-count-line
+           string
+               'Total registrants: ' ws-total-count
+               delimited by size into ws-count-line
+           end-string
+           move ws-count-line to report-line
+           write report-line
+
+           move spaces to report-line
+           write report-line
+           move 'Duplicate names:' to report-line
+           write report-line
+
+           if ws-dup-idx = 0
+               move '  (none)' to report-line
+               write report-line
+           else
+               perform varying ws-list-idx from 1 by 1
+                       until ws-list-idx > ws-dup-idx
+                   move spaces to report-line
+                   string
+                       '  ' ws-dup-names (ws-list-idx)
+                       delimited by size into report-line
+                   end-string
+                   write report-line
+               end-perform
+               if ws-dup-overflow = 'Y'
+                   move '  ...additional duplicates omitted'
+                       to report-line
+                   write report-line
+               end-if
+           end-if.
+
+       end program authreport.
