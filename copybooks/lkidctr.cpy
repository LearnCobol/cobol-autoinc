@@ -0,0 +1,12 @@
+      *> Linkage parameters shared by every caller of subprogram
+      *> IDCOUNTER.  lk-mode: 'P' peek, 'I' increment, 'R' reset,
+      *> 'A' allocate range.  lk-return-code: 00 ok, 10 admin key
+      *> rejected, 20 file error.
+       01 lk-idctr-seq-name              pic x(20).
+       01 lk-idctr-mode                  pic x(1).
+       01 lk-idctr-admin-key             pic x(40).
+       01 lk-idctr-value-in              pic 9(10).
+       01 lk-idctr-caller-info           pic x(80).
+       01 lk-idctr-value-out             pic 9(10).
+       01 lk-idctr-range-end-out         pic 9(10).
+       01 lk-idctr-return-code           pic 9(2).
