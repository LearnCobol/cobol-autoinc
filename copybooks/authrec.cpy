@@ -0,0 +1,10 @@
+      *> Structured record layout for namereg's auth file
+      *> (/tmp/auth.data). One record per registrant.
+       01 auth-record.
+           05 auth-id                    pic 9(10).
+           05 auth-name                  pic x(60).
+           05 auth-email                 pic x(60).
+           05 auth-address               pic x(100).
+           05 auth-reg-date              pic x(8).
+           05 auth-reg-time              pic x(6).
+           05 auth-status                pic x(10).
