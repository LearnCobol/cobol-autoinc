@@ -0,0 +1,7 @@
+      *> Snapshot of a sequence's prior value, appended just before
+      *> idcounter overwrites it (/tmp/autoinc.backup), so operations
+      *> has something to restore from if the overwrite is interrupted.
+       01 backup-record.
+           05 backup-timestamp           pic x(26).
+           05 backup-seq-name            pic x(20).
+           05 backup-prior-id            pic 9(10).
