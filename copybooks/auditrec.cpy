@@ -0,0 +1,9 @@
+      *> Append-only audit trail of every id idcounter ever issues,
+      *> resets or reserves (/tmp/autoinc.audit).
+       01 audit-record.
+           05 audit-timestamp            pic x(26).
+           05 audit-seq-name             pic x(20).
+           05 audit-action               pic x(10).
+           05 audit-old-id               pic 9(10).
+           05 audit-new-id               pic 9(10).
+           05 audit-caller-info          pic x(80).
