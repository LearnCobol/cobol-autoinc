@@ -0,0 +1,8 @@
+      *> Log of id blocks reserved ahead of time for batch pre-printing
+      *> (/tmp/autoinc.ranges). Append-only: one record per allocation.
+       01 range-record.
+           05 range-timestamp             pic x(26).
+           05 range-seq-name               pic x(20).
+           05 range-start-id               pic 9(10).
+           05 range-end-id                 pic 9(10).
+           05 range-caller-info            pic x(80).
