@@ -0,0 +1,5 @@
+      *> Record layout for the named-sequence counter file
+      *> (/tmp/autoinc.data). One record per sequence name.
+       01 seq-record.
+           05 seq-name                   pic x(20).
+           05 seq-current-id             binary-long unsigned.
