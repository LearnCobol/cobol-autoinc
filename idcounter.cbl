@@ -0,0 +1,289 @@
+       identification division.
+       program-id. idcounter.
+
+      *> Shared sequence-counter engine used by autoinc, namereg,
+      *> allocrange and the hello console menu.  Keeps one record per
+      *> named sequence in idfile instead of a single flat counter.
+
+       environment division.
+       input-output section.
+       file-control.
+           select idfile assign to '/tmp/autoinc.data'
+               organization is indexed
+               access mode is dynamic
+               record key is seq-name
+               lock mode is exclusive
+               file status is idfile-status.
+           select optional auditfile assign to '/tmp/autoinc.audit'
+               file status is audit-status
+               organization is line sequential.
+           select optional backupfile assign to '/tmp/autoinc.backup'
+               file status is backup-status
+               organization is line sequential.
+           select optional rangefile assign to '/tmp/autoinc.ranges'
+               file status is range-status
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd idfile.
+           copy "seqrec.cpy".
+       fd auditfile.
+           copy "auditrec.cpy".
+       fd backupfile.
+           copy "backuprec.cpy".
+       fd rangefile.
+           copy "rangerec.cpy".
+
+       working-storage section.
+       01 idfile-status pic 9(2).
+       01 audit-status pic 9(2).
+       01 backup-status pic 9(2).
+       01 range-status pic 9(2).
+       01 ws-range-start pic 9(10).
+       01 ws-open-attempt pic 9(2).
+       01 ws-open-max-attempts pic 9(2) value 20.
+       01 ws-open-retry-secs pic 9v99 value 0.05.
+       01 ws-old-id pic 9(10).
+       01 ws-action pic x(10).
+       01 ws-current-date-time.
+           05 ws-cd-year pic 9(4).
+           05 ws-cd-month pic 9(2).
+           05 ws-cd-day pic 9(2).
+           05 ws-cd-hour pic 9(2).
+           05 ws-cd-minute pic 9(2).
+           05 ws-cd-second pic 9(2).
+           05 filler pic x(9).
+       01 ws-timestamp pic x(26).
+       01 ws-admin-key pic x(40).
+
+       linkage section.
+           copy "lkidctr.cpy".
+
+       procedure division using lk-idctr-seq-name lk-idctr-mode
+               lk-idctr-admin-key lk-idctr-value-in lk-idctr-caller-info
+               lk-idctr-value-out lk-idctr-range-end-out
+               lk-idctr-return-code.
+
+       main-logic.
+           move 0 to lk-idctr-return-code
+           move 0 to lk-idctr-value-out
+           move 0 to lk-idctr-range-end-out
+           perform open-idfile
+           if lk-idctr-return-code not = 0
+               goback
+           end-if
+
+           move lk-idctr-seq-name to seq-name
+           if seq-name = spaces
+               move 'DEFAULT' to seq-name
+           end-if
+
+           read idfile key is seq-name
+           evaluate idfile-status
+               when 23
+                   move 0 to seq-current-id
+                   move 0 to ws-old-id
+                   perform apply-mode
+                   if lk-idctr-return-code = 0
+                       and ws-action not = spaces
+                       write seq-record
+                       if idfile-status not = 00
+                           move 20 to lk-idctr-return-code
+                       else
+                           perform write-audit
+                       end-if
+                   end-if
+               when 00
+                   move seq-current-id to ws-old-id
+                   perform apply-mode
+                   if lk-idctr-return-code = 0
+                       and ws-action not = spaces
+                       perform backup-old-record
+                       rewrite seq-record
+                       if idfile-status not = 00
+                           move 20 to lk-idctr-return-code
+                       else
+                           perform write-audit
+                       end-if
+                   end-if
+               when other
+                   move 20 to lk-idctr-return-code
+           end-evaluate
+
+           close idfile
+           goback.
+
+      *> Holding idfile open I-O with LOCK MODE IS EXCLUSIVE for the
+      *> whole read-modify-write cycle below is what makes the
+      *> increment-and-save atomic: a second, simultaneous invocation
+      *> cannot open idfile until this one has rewritten its record
+      *> and closed, so two concurrent callers can never see (and
+      *> hand out) the same current-id.  A concurrent open is retried
+      *> a few times rather than failed outright, since the winning
+      *> process typically finishes its cycle in a few milliseconds.
+       open-idfile.
+           move 0 to ws-open-attempt
+           perform until ws-open-attempt >= ws-open-max-attempts
+               add 1 to ws-open-attempt
+               open i-o idfile
+               if idfile-status = 35
+                   perform create-idfile-if-still-absent
+                   open i-o idfile
+               end-if
+               if idfile-status = 00
+                   move ws-open-max-attempts to ws-open-attempt
+               else
+                   call "C$SLEEP" using ws-open-retry-secs
+               end-if
+           end-perform
+           if idfile-status not = 00
+               move 20 to lk-idctr-return-code
+           end-if.
+
+      *> A brand-new sequence name means idfile itself may not exist
+      *> yet (status 35), and two callers can reach here at once.
+      *> Re-checking with a non-destructive OPEN INPUT immediately
+      *> before creating narrows that window to a few instructions: a
+      *> caller that finds idfile already there (created by whichever
+      *> process won the race) backs off and lets the OPEN I-O above
+      *> pick it up, instead of blindly re-running OPEN OUTPUT and
+      *> truncating a file the winner may already have written a
+      *> record into. This does not fully close the race for two
+      *> callers landing in the exact same instant on a system that
+      *> has never taken any traffic; run `idfileinit` once at deploy
+      *> time (before the CGI programs see any requests) to create an
+      *> empty idfile up front and avoid the lazy-create path
+      *> altogether.
+       create-idfile-if-still-absent.
+           open input idfile
+           if idfile-status = 00
+               close idfile
+           else
+               open output idfile
+               close idfile
+           end-if.
+
+       apply-mode.
+           move spaces to ws-action
+           evaluate lk-idctr-mode
+               when 'P'
+                   move seq-current-id to lk-idctr-value-out
+               when 'I'
+                   add 1 to seq-current-id
+                   move seq-current-id to lk-idctr-value-out
+                   move 'ISSUE' to ws-action
+               when 'R'
+                   accept ws-admin-key
+                       from environment 'AUTOINC_ADMIN_KEY'
+                   if ws-admin-key = spaces
+                       or lk-idctr-admin-key not = ws-admin-key
+                       move 10 to lk-idctr-return-code
+                   else
+                       move lk-idctr-value-in to seq-current-id
+                       move seq-current-id to lk-idctr-value-out
+                       move 'RESET' to ws-action
+                   end-if
+               when 'A'
+                   compute ws-range-start = seq-current-id + 1
+                   compute seq-current-id =
+                       seq-current-id + lk-idctr-value-in
+                   move ws-range-start to lk-idctr-value-out
+                   move seq-current-id to lk-idctr-range-end-out
+                   move 'ALLOC' to ws-action
+               when other
+                   move 20 to lk-idctr-return-code
+           end-evaluate.
+
+      *> Preserves the prior on-disk value before it is overwritten,
+      *> so a bad write (disk full, box rebooted mid-request) leaves
+      *> something to restore from instead of just idfile's new state.
+       backup-old-record.
+           move function current-date to ws-current-date-time
+           string
+               ws-cd-year '-' ws-cd-month '-' ws-cd-day ' '
+               ws-cd-hour ':' ws-cd-minute ':' ws-cd-second
+               delimited by size into ws-timestamp
+           end-string
+
+           open extend backupfile
+           if backup-status = 35
+               open output backupfile
+           end-if
+           if backup-status < 10
+               move ws-timestamp to backup-timestamp
+               move seq-name to backup-seq-name
+               move ws-old-id to backup-prior-id
+               write backup-record
+               if backup-status not < 10
+                   display "Failed to write backup record: error="
+                       backup-status upon syserr
+               end-if
+           else
+               display "Failed to open backup file: error="
+                   backup-status upon syserr
+           end-if
+           close backupfile.
+
+      *> Every successful issuance (and, later, reset/reservation) is
+      *> appended here so operations can reconstruct who had which id.
+       write-audit.
+           move function current-date to ws-current-date-time
+           string
+               ws-cd-year '-' ws-cd-month '-' ws-cd-day ' '
+               ws-cd-hour ':' ws-cd-minute ':' ws-cd-second
+               delimited by size into ws-timestamp
+           end-string
+
+           open extend auditfile
+           if audit-status = 35
+               open output auditfile
+           end-if
+           if audit-status < 10
+               move ws-timestamp to audit-timestamp
+               move seq-name to audit-seq-name
+               move ws-action to audit-action
+               move ws-old-id to audit-old-id
+               move seq-current-id to audit-new-id
+               move lk-idctr-caller-info to audit-caller-info
+               write audit-record
+               if audit-status not < 10
+                   display "Failed to write audit record: error="
+                       audit-status upon syserr
+               end-if
+           else
+               display "Failed to open audit file: error="
+                   audit-status upon syserr
+           end-if
+           close auditfile
+
+           if ws-action = 'ALLOC'
+               perform write-range-record
+           end-if.
+
+      *> Records the reserved block in the range-tracking file so a
+      *> department pre-printing forms has a durable record of which
+      *> block it was handed, separate from the terser audit trail.
+       write-range-record.
+           open extend rangefile
+           if range-status = 35
+               open output rangefile
+           end-if
+           if range-status < 10
+               move ws-timestamp to range-timestamp
+               move seq-name to range-seq-name
+               move ws-range-start to range-start-id
+               move seq-current-id to range-end-id
+               move lk-idctr-caller-info to range-caller-info
+               write range-record
+               if range-status not < 10
+                   display "Failed to write range record: error="
+                       range-status upon syserr
+               end-if
+           else
+               display "Failed to open range file: error="
+                   range-status upon syserr
+           end-if
+           close rangefile.
+
+       end program idcounter.
